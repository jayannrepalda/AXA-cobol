@@ -0,0 +1,35 @@
+      *********************** DSUAUD ******************************
+      *                                                             *
+      **** COPYBOOK FOR DSUDRV AUDIT TRAIL RECORD LAYOUT           *
+      *
+      *   MODULE NAME = DSUAUD
+      *
+      *   DESCRIPTIVE NAME = AUDIT RECORD WRITTEN FOR EVERY TRJUY/Y
+      *      INVOCATION.
+      *
+      *   FUNCTION = PROVIDES A DURABLE RECORD OF WHO DUPLICATED,
+      *      RENAMED OR DELETED WHICH DATASET AND WHEN, FOR
+      *      COMPLIANCE REVIEW.
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = N/A
+      *
+      *   CHANGE-ACTIVITY =
+      *      2026-08-09  INITIAL VERSION.
+      *
+      *********************** DSUAUD ******************************
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE                  PIC 9(06).
+           05  AUDIT-TIME                  PIC 9(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUDIT-JOB-NAME               PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUDIT-ACTION                PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUDIT-SOURCE-DSN            PIC X(44).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUDIT-TARGET-DSN            PIC X(44).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUDIT-OUTCOME               PIC X(08).
