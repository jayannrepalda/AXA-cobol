@@ -0,0 +1,36 @@
+      *********************** DSUCARD ******************************
+      *                                                             *
+      **** COPYBOOK FOR THE DSUDRV CONTROL CARD LAYOUT             *
+      *
+      *   MODULE NAME = DSUCARD
+      *
+      *   DESCRIPTIVE NAME = INPUT CONTROL CARD READ BY DSUDRV.
+      *
+      *   FUNCTION = SUPPLIES THE ACTION CODE AND DATASET NAMES THAT
+      *      DSUDRV MOVES TO PARMS AT START-UP, SO THE ACTION THE
+      *      TARGET SUBPROGRAM PERFORMS CAN BE CHANGED PER RUN
+      *      INSTEAD OF PER COMPILE.  SHARED BY EVERY GENERATED PAIR
+      *      DSUDRV DRIVES (RGEHU/RUY, HG/YB, AND ANY FUTURE PAIR) -
+      *      IT DOES NOT BELONG TO ANY ONE PAIR, SO IT LIVES BESIDE
+      *      DSUDRV RATHER THAN UNDER A PAIR-SPECIFIC COPYBOOK NAME.
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = N/A
+      *
+      *   CHANGE-ACTIVITY =
+      *      2026-08-09  INITIAL VERSION (AS RUYCARD, UNDER THE
+      *                  RUY-PAIR COPYBOOK DIRECTORY).
+      *      2026-08-09  RENAMED TO DSUCARD AND MOVED BESIDE DSUDRV -
+      *                  IT IS THE ONE CONTROL-CARD LAYOUT SHARED BY
+      *                  EVERY GENERATED PAIR, NOT A RUY-SPECIFIC ONE.
+      *
+      *********************** DSUCARD ******************************
+       01  CONTROL-CARD.
+           05  CC-JOB-NAME                 PIC X(08).
+           05  CC-ACTION                   PIC X(08).
+           05  CC-SOURCE-DSN               PIC X(44).
+           05  CC-TARGET-DSN               PIC X(44).
+           05  CC-RESUME-FLAG              PIC X(01).
+           05  FILLER                      PIC X(15).
