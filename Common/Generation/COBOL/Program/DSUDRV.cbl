@@ -0,0 +1,254 @@
+      *********************** DSUDRV ******************************
+      *                                                             *
+      **** COMMON DRIVER FOR GENERATED VSAM/QSAM BATCH UTILITIES
+      *
+      *   MODULE NAME = DSUDRV
+      *
+      *   DESCRIPTIVE NAME = GENERIC TEST DRIVER FOR THE GENERATED
+      *      DATASET-OPERATION SUBPROGRAM/COPYBOOK PAIRS (RGEHU/RUY,
+      *      HG/YB, AND ANY FUTURE PAIR).
+      *
+      *   FUNCTION = READS THE CONTROL CARD, POPULATES PARMS, AND
+      *      ISSUES A DYNAMIC CALL TO WHATEVER GENERATED SUBPROGRAM
+      *      NAME IS PASSED IN BY THE CALLING DRIVER (TRJUY, Y, OR
+      *      ANY LATER ONE), SO A NEW GENERATED PAIR DOES NOT NEED
+      *      ITS OWN HAND-MAINTAINED DRIVER.
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = THE PARMS AREA PASSED BY THE CALLER MUST
+      *        HAVE THE SAME LAYOUT AS THE RUY/YB COPYBOOKS.
+      *
+      *   MODULE TYPE = COBOL PROGRAM
+      *      PROCESSOR   = IBM ENTERPRISE COBOL
+      *      MODULE SIZE = SEE LINK EDIT
+      *      ATTRIBUTES  = REENTRANT
+      *
+      *   ENTRY POINT = DSUDRV
+      *      PURPOSE = SEE FUNCTION
+      *      LINKAGE =
+      *         CALL 'DSUDRV' USING DRIVER-TARGET-PROGRAM
+      *                             DRIVER-COPYBOOK-ID
+      *                             PARMS.
+      *
+      *      INPUT   = CTLCARD DD - CONTROL CARD, SEE COPYBOOK DSUCARD
+      *                DRIVER-TARGET-PROGRAM - SUBPROGRAM TO CALL
+      *                DRIVER-COPYBOOK-ID     - GENERATED PAIR ID,
+      *                   USED ONLY FOR THE DIAGNOSTIC MESSAGE
+      *
+      *      OUTPUT  = RESPONSE IN THE PARMS DATA STRUCTURE
+      *
+      *   EXIT-NORMAL = RETURN CODE 0 NORMAL COMPLETION
+      *   EXIT-ERROR =
+      *      RETURN CODE = 8  - AUDITLOG OPEN OR WRITE FAILED (RAISED
+      *                  ONLY IF NO WORSE FAILURE ALREADY SET A
+      *                  HIGHER RETURN CODE)
+      *      RETURN CODE = 12 - TARGET SUBPROGRAM REPORTED FAILURE
+      *      RETURN CODE = 16 - NO CONTROL CARD SUPPLIED, OR THE
+      *                  CTLCARD READ FAILED WITH AN I/O ERROR
+      *      RETURN CODE = 20 - CONTROL CARD FAILED VALIDATION
+      *      ABEND CODES =  NONE
+      *      ERROR-MESSAGES =
+      *
+      *   TABLES = NONE
+      *   CHANGE-ACTIVITY =
+      *      2026-08-09  INITIAL VERSION - REPLACES THE CONTROL-CARD
+      *                  READ AND STATUS-CHECK LOGIC THAT USED TO BE
+      *                  DUPLICATED IN TRJUY AND Y.
+      *      2026-08-09  PASSES CC-RESUME-FLAG THROUGH TO PARMS SO A
+      *                  DUPLICAT CAN BE RESUMED FROM ITS CHECKPOINT.
+      *      2026-08-09  APPENDS ONE ROW TO AUDITLOG FOR EVERY CALL,
+      *                  RECORDING THE ACTION, DATASET NAMES AND
+      *                  OUTCOME FOR COMPLIANCE REVIEW.
+      *      2026-08-09  VALIDATES THE ACTION CODE AND DATASET NAMES
+      *                  FROM THE CONTROL CARD BEFORE CALLING THE
+      *                  TARGET SUBPROGRAM, REJECTING BAD INPUT
+      *                  WITHOUT EVER ISSUING THE CALL.
+      *      2026-08-09  A MISSING CONTROL CARD NOW ALSO WRITES AN
+      *                  AUDITLOG RECORD BEFORE GOBACK, AND THE
+      *                  AUDITLOG OPEN/WRITE ARE STATUS-CHECKED SO A
+      *                  FAILED AUDIT WRITE IS NO LONGER SILENT.
+      *      2026-08-09  CONTROL-CARD-FILE IS NOW STATUS-CHECKED TOO,
+      *                  SO A GENUINE CTLCARD I/O ERROR IS REJECTED
+      *                  INSTEAD OF FALLING THROUGH WITH INDETERMINATE
+      *                  CONTROL-CARD CONTENT.
+      *      2026-08-09  CONTROL-CARD AND PARMS ACTION/SOURCE-DSN/
+      *                  TARGET-DSN ARE NOW BLANKED BEFORE THE CTLCARD
+      *                  READ, SO A MISSING OR UNREADABLE CONTROL CARD
+      *                  LOGS A BLANK AUDITLOG ROW INSTEAD OF WHATEVER
+      *                  WAS LEFT IN WORKING-STORAGE.
+      *
+      *********************** DSUDRV ******************************
+      ***************************************************************
+       Identification Division.
+         Program-ID. DSUDRV.
+       Environment DIVISION.
+        Input-output section.
+         File-control.
+           Select Control-Card-File Assign To CTLCARD
+               Organization Is Sequential
+               File Status Is WS-CARD-STATUS.
+           Select Audit-File Assign To AUDITLOG
+               Organization Is Sequential
+               File Status Is WS-AUDIT-STATUS.
+
+       Data Division.
+        File section.
+        FD  Control-Card-File.
+        01  Control-Card-Rec            Pic X(120).
+        FD  Audit-File.
+        COPY DSUAUD.
+
+      *
+      *
+       Working-Storage Section.
+       COPY DSUCARD.
+       01  WS-SWITCHES.
+           05  WS-CARD-EOF-SW              PIC X(01) VALUE 'N'.
+               88  WS-CARD-EOF                 VALUE 'Y'.
+           05  WS-PARMS-VALID-SW           PIC X(01) VALUE 'Y'.
+               88  WS-PARMS-VALID               VALUE 'Y'.
+       01  WS-CARD-STATUS                  PIC X(02).
+           88  WS-CARD-STATUS-OK               VALUE '00'.
+       01  WS-AUDIT-STATUS                 PIC X(02).
+           88  WS-AUDIT-STATUS-OK              VALUE '00'.
+
+       Linkage Section.
+       01  DRIVER-TARGET-PROGRAM           PIC X(08).
+       01  DRIVER-COPYBOOK-ID              PIC X(08).
+       COPY RUY.
+
+       Procedure DIVISION USING DRIVER-TARGET-PROGRAM
+                                 DRIVER-COPYBOOK-ID
+                                 PARMS.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-PARMS-VALID
+               PERFORM 1500-VALIDATE-PARMS THRU 1500-EXIT
+           END-IF.
+           IF WS-PARMS-VALID
+               PERFORM 2000-CALL-TARGET THRU 2000-EXIT
+               PERFORM 3000-CHECK-STATUS THRU 3000-EXIT
+           END-IF.
+           PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT.
+           GOBACK.
+
+       1000-INITIALIZE.
+           MOVE 'Y' TO WS-PARMS-VALID-SW.
+           MOVE SPACES TO CONTROL-CARD.
+           MOVE SPACES TO ACTION.
+           MOVE SPACES TO SOURCE-DSN.
+           MOVE SPACES TO TARGET-DSN.
+           OPEN INPUT CONTROL-CARD-FILE.
+           READ CONTROL-CARD-FILE INTO CONTROL-CARD
+               AT END
+                   MOVE 'Y' TO WS-CARD-EOF-SW
+           END-READ.
+           CLOSE CONTROL-CARD-FILE.
+           IF NOT WS-CARD-EOF AND NOT WS-CARD-STATUS-OK
+               DISPLAY 'DSUDRV0009 - CTLCARD READ FAILED - STATUS '
+                   WS-CARD-STATUS
+               MOVE 'N' TO WS-PARMS-VALID-SW
+               SET RETURN-STATUS-ERROR TO TRUE
+               MOVE 'DSUDRV0009 - CTLCARD READ FAILED'
+                   TO RETURN-MESSAGE
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF.
+           IF WS-CARD-EOF
+               DISPLAY 'DSUDRV0001 - NO CONTROL CARD SUPPLIED FOR '
+                   DRIVER-COPYBOOK-ID
+               MOVE 'N' TO WS-PARMS-VALID-SW
+               SET RETURN-STATUS-ERROR TO TRUE
+               MOVE 'DSUDRV0001 - NO CONTROL CARD SUPPLIED'
+                   TO RETURN-MESSAGE
+               MOVE 16 TO RETURN-CODE
+               GO TO 1000-EXIT
+           END-IF.
+           MOVE CC-ACTION TO ACTION.
+           MOVE CC-SOURCE-DSN TO SOURCE-DSN.
+           MOVE CC-TARGET-DSN TO TARGET-DSN.
+           MOVE CC-RESUME-FLAG TO RESUME-FLAG.
+       1000-EXIT.
+           EXIT.
+
+       1500-VALIDATE-PARMS.
+           MOVE 'Y' TO WS-PARMS-VALID-SW.
+           IF NOT ACTION-DUPLICAT AND NOT ACTION-RENAME
+                   AND NOT ACTION-DELETE AND NOT ACTION-COMPARE
+               MOVE 'DSUDRV0003 - UNRECOGNIZED ACTION CODE - '
+                   TO RETURN-MESSAGE
+               MOVE ACTION TO RETURN-MESSAGE(41:8)
+               GO TO 1500-REJECT
+           END-IF.
+           IF SOURCE-DSN = SPACES
+               MOVE 'DSUDRV0004 - SOURCE-DSN IS BLANK'
+                   TO RETURN-MESSAGE
+               GO TO 1500-REJECT
+           END-IF.
+           IF (ACTION-DUPLICAT OR ACTION-RENAME OR ACTION-COMPARE)
+                   AND TARGET-DSN = SPACES
+               MOVE 'DSUDRV0005 - TARGET-DSN IS BLANK'
+                   TO RETURN-MESSAGE
+               GO TO 1500-REJECT
+           END-IF.
+           GO TO 1500-EXIT.
+       1500-REJECT.
+           MOVE 'N' TO WS-PARMS-VALID-SW.
+           SET RETURN-STATUS-ERROR TO TRUE.
+           DISPLAY 'DSUDRV0006 - PARMS VALIDATION FAILED - '
+               RETURN-MESSAGE.
+           MOVE 20 TO RETURN-CODE.
+       1500-EXIT.
+           EXIT.
+
+       2000-CALL-TARGET.
+           CALL DRIVER-TARGET-PROGRAM USING PARMS.
+       2000-EXIT.
+           EXIT.
+
+       3000-CHECK-STATUS.
+           IF NOT RETURN-STATUS-OK
+               DISPLAY 'DSUDRV0002 - ' DRIVER-TARGET-PROGRAM
+                   ' FAILED - ' RETURN-MESSAGE
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE CC-JOB-NAME TO AUDIT-JOB-NAME.
+           MOVE ACTION TO AUDIT-ACTION.
+           MOVE SOURCE-DSN TO AUDIT-SOURCE-DSN.
+           MOVE TARGET-DSN TO AUDIT-TARGET-DSN.
+           IF RETURN-STATUS-OK
+               MOVE 'SUCCESS' TO AUDIT-OUTCOME
+           ELSE
+               MOVE 'FAILURE' TO AUDIT-OUTCOME
+           END-IF.
+           OPEN EXTEND Audit-File.
+           IF NOT WS-AUDIT-STATUS-OK
+               DISPLAY 'DSUDRV0007 - AUDITLOG OPEN FAILED - STATUS '
+                   WS-AUDIT-STATUS
+               IF RETURN-CODE < 8
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               GO TO 4000-EXIT
+           END-IF.
+           WRITE AUDIT-RECORD.
+           IF NOT WS-AUDIT-STATUS-OK
+               DISPLAY 'DSUDRV0008 - AUDITLOG WRITE FAILED - STATUS '
+                   WS-AUDIT-STATUS
+               IF RETURN-CODE < 8
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF.
+           CLOSE Audit-File.
+       4000-EXIT.
+           EXIT.
+
+       End program DSUDRV.
