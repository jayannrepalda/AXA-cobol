@@ -1,70 +1,81 @@
-      *********************** TRJUY ******************************
-      *                                                             *
-      **** PROGRAM FOR PERFORMING VSAM/QSAM BATCH OPERATIONS                      
-      *                                                               
-      *   MODULE NAME = TRJUY
-      *
-      *   DESCRIPTIVE NAME = TEST DRIVER PROGRAM FOR BATCH DATASET GENERATED COBOL PROGRAM.      
-      *                                                               
-      *   FUNCTION = THIS MODULE TESTS THE GENERATED VSAM/QSAM BATCH OPERATIONS COBOL PROGRAM  
-      *                                                               
-      *   NOTES =                                                     
-      *     DEPENDENCIES = N/A 
-      *
-      *     RESTRICTIONS = N/A                                        
-      *                                                               
-      *   MODULE TYPE = COBOL PROGRAM                                 
-      *      PROCESSOR   = IBM ENTERPRISE COBOL                           
-      *      MODULE SIZE = SEE LINK EDIT                              
-      *      ATTRIBUTES  = REENTRANT                                  
-      *                                                               
-      *   ENTRY POINT = TRJUY                                    
-      *      PURPOSE = SEE FUNCTION                                   
-      *      LINKAGE =                                                
-      *         CALL RGEHU USING PARMS.                      
-      *                                                               
-      *      INPUT   = N/A                                    
-      *                                                               
-      *      OUTPUT  = RESPONSE IN THE PARMS DATA STRUCTURE                    
-      *                                                               
-      *   EXIT-NORMAL = RETURN CODE 0 NORMAL COMPLETION               
-      *   EXIT-ERROR =                                                
-      *      RETURN CODE = NONE                                       
-      *      ABEND CODES =  NONE                                      
-      *      ERROR-MESSAGES =                                         
-      *                                                               
-      *   EXTERNAL REFERENCES =                                       
-      *      ROUTINES/SERVICES =                                      
-      *      DATA-AREAS        =    NONE                              
-      *      CONTROL-BLOCKS    =                                      
-      *                                                               
-      *   TABLES = NONE                                               
-      *   CHANGE-ACTIVITY = NONE                                      
-      *                                                               
-      *********************** TRJUY ******************************
-      ***************************************************************
-       Identification Division.
-         Program-ID. TRJUY.
-       Environment DIVISION.
-        Input-output section.
-         File-control.
-
-       Data Division.
-        File section.
-
-
-      *
-      *
-       Working-Storage Section.
-       COPY RUY.       
-       77 DO-COPY-DATASET             PICTURE X(8) VALUE 'DUPLICAT'.
-
-       Procedure DIVISION.
-
-      * Test the COBOL program
-
-           MOVE DO-COPY-DATASET TO ACTION.
-           CALL 'RGEHU' USING PARMS.
-           goback.
-
-       End program TRJUY.
+      *********************** TRJUY ******************************
+      *                                                             *
+      **** PROGRAM FOR PERFORMING VSAM/QSAM BATCH OPERATIONS
+      *
+      *   MODULE NAME = TRJUY
+      *
+      *   DESCRIPTIVE NAME = TEST DRIVER PROGRAM FOR BATCH DATASET GENERATED COBOL PROGRAM.
+      *
+      *   FUNCTION = THIS MODULE TESTS THE GENERATED VSAM/QSAM BATCH OPERATIONS COBOL PROGRAM
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = N/A
+      *
+      *   MODULE TYPE = COBOL PROGRAM
+      *      PROCESSOR   = IBM ENTERPRISE COBOL
+      *      MODULE SIZE = SEE LINK EDIT
+      *      ATTRIBUTES  = REENTRANT
+      *
+      *   ENTRY POINT = TRJUY
+      *      PURPOSE = SEE FUNCTION
+      *      LINKAGE =
+      *         CALL RGEHU USING PARMS.
+      *
+      *      INPUT   = CTLCARD DD - CONTROL CARD, SEE COPYBOOK DSUCARD
+      *
+      *      OUTPUT  = RESPONSE IN THE PARMS DATA STRUCTURE
+      *
+      *   EXIT-NORMAL = RETURN CODE 0 NORMAL COMPLETION
+      *   EXIT-ERROR =
+      *      RETURN CODE = NONE
+      *      ABEND CODES =  NONE
+      *      ERROR-MESSAGES =
+      *
+      *   EXTERNAL REFERENCES =
+      *      ROUTINES/SERVICES =
+      *      DATA-AREAS        =    NONE
+      *      CONTROL-BLOCKS    =
+      *
+      *   TABLES = NONE
+      *   CHANGE-ACTIVITY =
+      *      2026-08-09  ACTION AND DATASET NAMES NOW COME FROM THE
+      *                  CTLCARD CONTROL CARD INSTEAD OF BEING
+      *                  HARDCODED, SO THE OPERATION RGEHU RUNS CAN
+      *                  BE CHANGED PER RUN INSTEAD OF PER COMPILE.
+      *      2026-08-09  RETURN-STATUS FROM RGEHU IS NOW CHECKED AND
+      *                  A NON-ZERO RETURN-CODE IS SET ON FAILURE.
+      *      2026-08-09  CONTROL-CARD READ AND STATUS-CHECK LOGIC
+      *                  MOVED TO THE COMMON DSUDRV DRIVER SO IT IS
+      *                  NOT MAINTAINED SEPARATELY FROM Y'S COPY.
+      *                  TRJUY NOW ONLY IDENTIFIES ITS GENERATED PAIR
+      *                  AND CALLS DSUDRV.
+      *
+      *********************** TRJUY ******************************
+      ***************************************************************
+       Identification Division.
+         Program-ID. TRJUY.
+       Environment DIVISION.
+        Input-output section.
+         File-control.
+
+       Data Division.
+        File section.
+
+      *
+      *
+       Working-Storage Section.
+       COPY RUY.
+       01  WS-DRIVER-TARGET-PROGRAM       PIC X(08) VALUE 'RGEHU'.
+       01  WS-DRIVER-COPYBOOK-ID          PIC X(08) VALUE 'RUY'.
+
+       Procedure DIVISION.
+
+       0000-MAINLINE.
+           CALL 'DSUDRV' USING WS-DRIVER-TARGET-PROGRAM
+                                WS-DRIVER-COPYBOOK-ID
+                                PARMS.
+           GOBACK.
+
+       End program TRJUY.
