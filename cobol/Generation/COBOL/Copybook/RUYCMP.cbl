@@ -0,0 +1,39 @@
+      *********************** RUYCMP ******************************
+      *                                                             *
+      **** COPYBOOK FOR RGEHU COMPARE-ACTION REPORT RECORD LAYOUT  *
+      *
+      *   MODULE NAME = RUYCMP
+      *
+      *   DESCRIPTIVE NAME = KEY-BY-KEY RECONCILIATION REPORT WRITTEN
+      *      BY THE COMPARE ACTION.
+      *
+      *   FUNCTION = CMP-DETAIL-RECORD REPORTS ONE LINE FOR EVERY KEY
+      *      THAT IS MISSING FROM THE TARGET, EXTRA IN THE TARGET, OR
+      *      PRESENT IN BOTH WITH DIFFERING DATA.  CMP-SUMMARY-RECORD
+      *      REPORTS THE TOTAL COUNT OF EACH.  BOTH SHARE THE RPTOUT
+      *      FILE WITH RPT-RECORD, REDEFINING THE SAME RECORD AREA.
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = N/A
+      *
+      *   CHANGE-ACTIVITY =
+      *      2026-08-09  INITIAL VERSION.
+      *
+      *********************** RUYCMP ******************************
+       01  CMP-DETAIL-RECORD.
+           05  CMP-KEY                     PIC X(20).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  CMP-STATUS                  PIC X(20).
+       01  CMP-SUMMARY-RECORD.
+           05  FILLER                      PIC X(20) VALUE 'TOTALS'.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  CMP-MISSING-LIT             PIC X(08) VALUE 'MISSING='.
+           05  CMP-MISSING-COUNT           PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  CMP-EXTRA-LIT               PIC X(06) VALUE 'EXTRA='.
+           05  CMP-EXTRA-COUNT             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  CMP-DIFFER-LIT              PIC X(08) VALUE 'DIFFERS='.
+           05  CMP-DIFFER-COUNT            PIC ZZZ,ZZZ,ZZ9.
