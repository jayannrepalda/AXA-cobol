@@ -0,0 +1,39 @@
+      *********************** RUY ******************************
+      *                                                             *
+      **** COPYBOOK FOR VSAM/QSAM BATCH OPERATION PARAMETERS      *
+      *
+      *   MODULE NAME = RUY
+      *
+      *   DESCRIPTIVE NAME = PARAMETER INTERFACE BETWEEN TRJUY AND RGEHU.
+      *
+      *   FUNCTION = DEFINES THE PARMS DATA STRUCTURE PASSED ON THE
+      *      CALL TO RGEHU AND THE RESPONSE FIELDS RETURNED FROM IT.
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = N/A
+      *
+      *   CHANGE-ACTIVITY =
+      *      2026-08-09  INITIAL VERSION - ACTION, SOURCE-DSN AND
+      *                  TARGET-DSN POPULATED FROM CONTROL CARD.
+      *      2026-08-09  ADDED RENAME AND DELETE ACTION CODES.
+      *      2026-08-09  ADDED RESUME-FLAG FOR CHECKPOINT/RESTART.
+      *      2026-08-09  ADDED COMPARE ACTION CODE.
+      *
+      *********************** RUY ******************************
+       01  PARMS.
+           05  ACTION                      PIC X(08).
+               88  ACTION-DUPLICAT             VALUE 'DUPLICAT'.
+               88  ACTION-RENAME               VALUE 'RENAME'.
+               88  ACTION-DELETE               VALUE 'DELETE'.
+               88  ACTION-COMPARE              VALUE 'COMPARE'.
+           05  SOURCE-DSN                  PIC X(44).
+           05  TARGET-DSN                  PIC X(44).
+           05  RESUME-FLAG                 PIC X(01).
+               88  RESUME-FROM-CHECKPOINT      VALUE 'Y'.
+               88  RESUME-FROM-START           VALUE 'N'.
+           05  RETURN-STATUS               PIC X(02).
+               88  RETURN-STATUS-OK             VALUE '00'.
+               88  RETURN-STATUS-ERROR          VALUE '08'.
+           05  RETURN-MESSAGE              PIC X(60).
