@@ -0,0 +1,23 @@
+      *********************** RUYREC ******************************
+      *                                                             *
+      **** COPYBOOK FOR GENERATED DATASET RECORD LAYOUT           *
+      *
+      *   MODULE NAME = RUYREC
+      *
+      *   DESCRIPTIVE NAME = GENERIC VSAM/QSAM RECORD USED BY RGEHU.
+      *
+      *   FUNCTION = DEFINES THE KEY AND DATA PORTIONS OF THE RECORD
+      *      RGEHU MOVES BETWEEN THE SOURCE AND TARGET DATASETS.
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = N/A
+      *
+      *   CHANGE-ACTIVITY =
+      *      2026-08-09  INITIAL VERSION.
+      *
+      *********************** RUYREC ******************************
+       01  GDS-RECORD.
+           05  GDS-KEY                     PIC X(20).
+           05  GDS-DATA                    PIC X(80).
