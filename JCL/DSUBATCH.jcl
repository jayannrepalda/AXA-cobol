@@ -0,0 +1,145 @@
+//DSUBATCH JOB (ACCTNO),'DATASET UTILITY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//*                                                                   *
+//* JOB NAME  = DSUBATCH                                              *
+//*                                                                   *
+//* DESCRIPTIVE NAME = SCHEDULED PRODUCTION RUN OF THE TRJUY AND Y    *
+//*    DATASET-UTILITY DRIVERS.                                       *
+//*                                                                   *
+//* FUNCTION = STEP005 DELETES ANY PRIOR TARGET/CHECKPOINT DATASETS   *
+//*    FOR THE RGEHU/RUY PAIR SO STEP010'S FRESH DUPLICAT STARTS      *
+//*    CLEAN (SEE CHANGE-ACTIVITY BELOW - MAXCC IS RESET AFTER EACH   *
+//*    DELETE SO A FIRST-EVER RUN, WITH NOTHING YET CATALOGED, STILL  *
+//*    COMPLETES WITH RC 0).  STEP010 RUNS TRJUY AGAINST THE RGEHU/   *
+//*    RUY GENERATED PAIR.  STEP015 RUNS IDCAMS AGAINST WHATEVER      *
+//*    STEP010 WROTE TO IDCAMSCM, CARRYING OUT A RENAME OR DELETE     *
+//*    ACTION - IT IS HARMLESS FOR DUPLICAT/COMPARE, WHICH LEAVE      *
+//*    IDCAMSCM EMPTY.  STEP020 IS STEP005'S COUNTERPART FOR THE      *
+//*    HG/YB PAIR, STEP025 RUNS Y THE SAME WAY STEP010 RUNS TRJUY,    *
+//*    FOLLOWED BY ITS OWN IDCAMS STEP, STEP030.  EACH STEP IS        *
+//*    BYPASSED IF THE STEP FEEDING IT DID NOT COMPLETE WITH RETURN   *
+//*    CODE 4 OR LESS.                                                *
+//*                                                                   *
+//* EACH DRIVER STEP SUPPLIES ITS OWN CTLCARD CONTROL CARD - SEE      *
+//*    COPYBOOK DSUCARD FOR THE INPUT LAYOUT - AND ITS OWN SOURCE/    *
+//*    TARGET, RECONCILIATION REPORT, CHECKPOINT AND IDCAMS-COMMAND   *
+//*    DATASETS.  BOTH STEPS SHARE ONE AUDITLOG SO A SINGLE TRAIL     *
+//*    COVERS THE WHOLE RUN.                                          *
+//*                                                                   *
+//* NOTE - THIS JOB'S CTLCARDS ALWAYS RUN A FRESH DUPLICAT (RESUME-   *
+//*    FLAG=N), SO TGTDS/CKPTFILE ARE DELETED AND RECREATED EVERY     *
+//*    NIGHT RATHER THAN RESUMED.  A CHECKPOINT-RESTART RESUBMISSION  *
+//*    AFTER AN ABEND (RESUME-FLAG=Y) IS A SEPARATE, MANUALLY BUILT   *
+//*    JOB WHOSE TGTDS/CKPTFILE DDs OMIT STEP005/STEP020 AND USE      *
+//*    DISP=OLD SO RGEHU/HG'S OPEN EXTEND CAN APPEND TO THEM.         *
+//*                                                                   *
+//* CHANGE-ACTIVITY =                                                 *
+//*    2026-08-09  INITIAL VERSION.                                   *
+//*    2026-08-09  CORRECTED THE RPTOUT AND AUDITLOG LRECLS TO MATCH  *
+//*                THE COBOL RECORD LAYOUTS THEY CARRY, AND ADDED THE *
+//*                IDCAMSCM DD AND THE STEP015/STEP025 IDCAMS STEPS   *
+//*                THAT ACTUALLY CARRY OUT A RENAME OR DELETE.        *
+//*    2026-08-09  ADDED DCB=(RECFM=FB,LRECL=120) TO BOTH CTLCARD     *
+//*                DDs TO MATCH DSUCARD (IN-STREAM DATA DEFAULTS TO   *
+//*                80-BYTE FB, WHICH TRUNCATED TARGET-DSN AND         *
+//*                RESUME-FLAG).  ALSO CORRECTED COND=(4,LT,...) TO   *
+//*                COND=(4,GT,...) ON STEP015/020/025 - LT SKIPPED    *
+//*                THE DEPENDENT STEP ON SUCCESS AND RAN IT ON        *
+//*                FAILURE, BACKWARDS FROM THE INTENT ABOVE.          *
+//*    2026-08-09  ADDED STEP005/STEP020 TO DELETE TGTDS AND CKPTFILE *
+//*                BEFORE EACH FRESH DUPLICAT AND CHANGED THOSE DDs   *
+//*                FROM DISP=(MOD,CATLG,CATLG) TO DISP=(NEW,CATLG,    *
+//*                CATLG) - MOD POSITIONS AN EXISTING DATASET AT      *
+//*                END-OF-DATA BEFORE RGEHU/HG EVEN OPEN IT, SO A     *
+//*                REPEAT NIGHTLY RUN WAS APPENDING A SECOND FULL     *
+//*                COPY ONTO THE TARGET INSTEAD OF REPLACING IT.      *
+//*                RENUMBERED THE REMAINING STEPS TO MAKE ROOM.       *
+//*    2026-08-09  RAISED BOTH CKPTFILE LRECLS FROM 34 TO 43 TO       *
+//*                MATCH RUYCKPT/YBCKPT'S NEW CKPT-COPIED-COUNT       *
+//*                FIELD.                                             *
+//*                                                                   *
+//*********************************************************************
+//*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+   DELETE PROD.TARGET.DATASET
+   SET MAXCC = 0
+   DELETE PROD.DSUTIL.TRJUY.CKPTFILE
+   SET MAXCC = 0
+/*
+//*
+//STEP010  EXEC PGM=TRJUY
+//STEPLIB  DD DSN=PROD.DSUTIL.LOADLIB,DISP=SHR
+//CTLCARD  DD *,DCB=(RECFM=FB,LRECL=120)
+TRJUY001DUPLICATPROD.SOURCE.DATASET                         PROD.TARGET.DATASET                         N
+/*
+//SRCDS    DD DSN=PROD.SOURCE.DATASET,DISP=SHR
+//TGTDS    DD DSN=PROD.TARGET.DATASET,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(CYL,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=100)
+//RPTOUT   DD DSN=PROD.DSUTIL.TRJUY.RPTOUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=122)
+//CKPTFILE DD DSN=PROD.DSUTIL.TRJUY.CKPTFILE,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=43)
+//IDCAMSCM DD DSN=&&TRJUYCM,UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DISP=(NEW,PASS,DELETE),
+//            DCB=(RECFM=FB,LRECL=80)
+//AUDITLOG DD DSN=PROD.DSUTIL.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=131)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP015  EXEC PGM=IDCAMS,COND=(4,GT,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DSN=&&TRJUYCM,DISP=(OLD,DELETE,DELETE)
+//*
+//STEP020  EXEC PGM=IDCAMS,COND=(4,GT,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+   DELETE PROD.TARGET2.DATASET
+   SET MAXCC = 0
+   DELETE PROD.DSUTIL.Y.CKPTFILE
+   SET MAXCC = 0
+/*
+//*
+//STEP025  EXEC PGM=Y,COND=(4,GT,STEP010)
+//STEPLIB  DD DSN=PROD.DSUTIL.LOADLIB,DISP=SHR
+//CTLCARD  DD *,DCB=(RECFM=FB,LRECL=120)
+Y0000001DUPLICATPROD.SOURCE2.DATASET                        PROD.TARGET2.DATASET                        N
+/*
+//SRCDS    DD DSN=PROD.SOURCE2.DATASET,DISP=SHR
+//TGTDS    DD DSN=PROD.TARGET2.DATASET,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(CYL,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=100)
+//RPTOUT   DD DSN=PROD.DSUTIL.Y.RPTOUT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=122)
+//CKPTFILE DD DSN=PROD.DSUTIL.Y.CKPTFILE,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=43)
+//IDCAMSCM DD DSN=&&YCM,UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DISP=(NEW,PASS,DELETE),
+//            DCB=(RECFM=FB,LRECL=80)
+//AUDITLOG DD DSN=PROD.DSUTIL.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=131)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=IDCAMS,COND=(4,GT,STEP025)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DSN=&&YCM,DISP=(OLD,DELETE,DELETE)
+//
