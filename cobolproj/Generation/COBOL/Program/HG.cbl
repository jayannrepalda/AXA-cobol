@@ -0,0 +1,456 @@
+      *********************** HG ******************************
+      *                                                             *
+      **** PROGRAM FOR PERFORMING VSAM/QSAM BATCH OPERATIONS
+      *
+      *   MODULE NAME = HG
+      *
+      *   DESCRIPTIVE NAME = GENERATED VSAM/QSAM BATCH DATASET UTILITY.
+      *
+      *   FUNCTION = PERFORMS THE VSAM/QSAM DATASET OPERATION
+      *      REQUESTED IN PARMS AGAINST THE SOURCE AND TARGET
+      *      DATASETS ALLOCATED TO SRCDS AND TGTDS, AND RETURNS THE
+      *      OUTCOME TO THE CALLER IN PARMS.
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = N/A
+      *
+      *   MODULE TYPE = COBOL PROGRAM
+      *      PROCESSOR   = IBM ENTERPRISE COBOL
+      *      MODULE SIZE = SEE LINK EDIT
+      *      ATTRIBUTES  = REENTRANT
+      *
+      *   ENTRY POINT = HG
+      *      PURPOSE = SEE FUNCTION
+      *      LINKAGE =
+      *         CALL 'HG' USING PARMS.
+      *
+      *      INPUT   = PARMS-ACTION, PARMS-SOURCE-DSN, PARMS-TARGET-DSN
+      *                SRCDS DD - SOURCE DATASET
+      *
+      *      OUTPUT  = TGTDS DD - TARGET DATASET
+      *                IDCAMSCM DD - FOR RENAME/DELETE, THE GENERATED
+      *                   IDCAMS ALTER/DELETE COMMAND.  HG DOES NOT
+      *                   ALTER THE CATALOG ITSELF - A FOLLOW-ON JOB
+      *                   STEP RUNS PGM=IDCAMS WITH THIS DD AS SYSIN
+      *                   TO CARRY OUT THE RENAME OR DELETE.
+      *                RETURN-STATUS AND RETURN-MESSAGE IN PARMS
+      *
+      *   EXIT-NORMAL = RETURN-STATUS-OK IN PARMS
+      *   EXIT-ERROR  = RETURN-STATUS-ERROR IN PARMS
+      *
+      *   TABLES = NONE
+      *   CHANGE-ACTIVITY =
+      *      2026-08-09  INITIAL VERSION - DUPLICAT ACTION ONLY.
+      *      2026-08-09  ADDED RENAME AND DELETE ACTION PROCESSING.
+      *      2026-08-09  DUPLICAT NOW WRITES A RECORD-COUNT
+      *                  RECONCILIATION LINE TO RPTOUT.
+      *      2026-08-09  DUPLICAT NOW CHECKPOINTS THE LAST KEY COPIED
+      *                  TO CKPTFILE AND CAN RESUME FROM IT WHEN
+      *                  RESUME-FLAG IS SET IN PARMS.
+      *      2026-08-09  ADDED THE COMPARE ACTION, A KEY-BY-KEY
+      *                  MATCH-MERGE OF SOURCE AGAINST TARGET THAT
+      *                  REPORTS MISSING, EXTRA AND DIFFERING KEYS
+      *                  TO RPTOUT.
+      *      2026-08-09  RENAME AND DELETE NOW WRITE AN IDCAMS
+      *                  ALTER/DELETE COMMAND TO IDCAMSCM INSTEAD OF
+      *                  ISSUING CBL_RENAME_FILE/CBL_DELETE_FILE,
+      *                  WHICH OPERATE ON NATIVE FILES, NOT CATALOGED
+      *                  VSAM/QSAM DATASETS.  THE COMMAND IS CARRIED
+      *                  OUT BY AN IDCAMS STEP UNDER JOB CONTROL.
+      *      2026-08-09  DUPLICAT NOW WRITES THE CHECKPOINT AFTER
+      *                  EVERY RECORD COPIED INSTEAD OF EVERY 1000 -
+      *                  THE 1000-RECORD INTERVAL LEFT A WINDOW WHERE
+      *                  RECORDS WRITTEN TO TGTDS SINCE THE LAST
+      *                  CHECKPOINT WERE COPIED AGAIN ON RESUME,
+      *                  DUPLICATING THEM IN THE TARGET.
+      *      2026-08-09  A RECORD-COUNT MISMATCH IN THE RECONCILIATION
+      *                  REPORT NOW SETS RETURN-STATUS-ERROR SO THE
+      *                  JOB STEP ACTUALLY FAILS INSTEAD OF REPORTING
+      *                  RC 0 WITH A MISMATCH LINE BURIED IN RPTOUT.
+      *                  THE RENAME COMMAND BUILT FOR IDCAMSCM NOW
+      *                  CHECKS FOR STRING OVERFLOW SO TWO LONG
+      *                  DATASET NAMES CANNOT SILENTLY TRUNCATE INTO
+      *                  A GARBLED IDCAMS COMMAND.  ON RESUME, SOURCE-
+      *                  FILE IS NOW REPOSITIONED WITH START KEY IS
+      *                  GREATER THAN THE CHECKPOINTED KEY INSTEAD OF
+      *                  BEING RE-READ FROM RECORD ONE; THE CHECKPOINT
+      *                  RECORD (YBCKPT) NOW ALSO CARRIES THE
+      *                  CUMULATIVE COPIED-RECORD COUNT SO THE
+      *                  RECONCILIATION REPORT STAYS ACCURATE ACROSS
+      *                  A RESUMED RUN WITHOUT RESCANNING THE RECORDS
+      *                  IT ALREADY SKIPPED.
+      *
+      *********************** HG ******************************
+      ***************************************************************
+       Identification Division.
+         Program-ID. HG.
+       Environment DIVISION.
+        Input-output section.
+         File-control.
+           Select Source-File Assign To SRCDS
+               Organization Is Indexed
+               Access Mode Is Sequential
+               Record Key Is GDS-KEY
+               File Status Is WS-SOURCE-STATUS.
+           Select Target-File Assign To TGTDS
+               Organization Is Sequential
+               File Status Is WS-TARGET-STATUS.
+           Select Report-File Assign To RPTOUT
+               Organization Is Sequential
+               File Status Is WS-REPORT-STATUS.
+           Select Checkpoint-File Assign To CKPTFILE
+               Organization Is Sequential
+               File Status Is WS-CHECKPOINT-STATUS.
+           Select Idcams-Cmd-File Assign To IDCAMSCM
+               Organization Is Sequential
+               File Status Is WS-IDCAMS-STATUS.
+
+       Data Division.
+        File section.
+        FD  Source-File.
+        COPY YBREC.
+        FD  Target-File.
+        01  Target-Rec                  Pic X(100).
+        01  Target-Rec-R Redefines Target-Rec.
+            05  TGT-KEY                     PIC X(20).
+            05  TGT-DATA                    PIC X(80).
+        FD  Report-File.
+        COPY YBRPT.
+        COPY YBCMP.
+        FD  Checkpoint-File.
+        COPY YBCKPT.
+        FD  Idcams-Cmd-File.
+        01  IDCAMS-CMD-REC              Pic X(80).
+
+      *
+      *
+       Working-Storage Section.
+       01  WS-SWITCHES.
+           05  WS-SOURCE-EOF-SW            PIC X(01) VALUE 'N'.
+               88  WS-SOURCE-EOF               VALUE 'Y'.
+           05  WS-TARGET-EOF-SW            PIC X(01) VALUE 'N'.
+               88  WS-TARGET-EOF                VALUE 'Y'.
+           05  WS-CHECKPOINT-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-CHECKPOINT-EOF            VALUE 'Y'.
+       01  WS-COMPARE-KEYS.
+           05  WS-SOURCE-KEY-HOLD          PIC X(20).
+           05  WS-TARGET-KEY-HOLD          PIC X(20).
+       01  WS-COMPARE-COUNTERS.
+           05  WS-MISSING-COUNT            PIC 9(09) COMP.
+           05  WS-EXTRA-COUNT              PIC 9(09) COMP.
+           05  WS-DIFFER-COUNT             PIC 9(09) COMP.
+       01  WS-FILE-STATUSES.
+           05  WS-SOURCE-STATUS            PIC X(02).
+               88  WS-SOURCE-STATUS-OK          VALUE '00'.
+           05  WS-TARGET-STATUS            PIC X(02).
+               88  WS-TARGET-STATUS-OK          VALUE '00'.
+           05  WS-REPORT-STATUS            PIC X(02).
+               88  WS-REPORT-STATUS-OK          VALUE '00'.
+           05  WS-CHECKPOINT-STATUS        PIC X(02).
+               88  WS-CHECKPOINT-STATUS-OK      VALUE '00'.
+           05  WS-IDCAMS-STATUS            PIC X(02).
+               88  WS-IDCAMS-STATUS-OK          VALUE '00'.
+       01  WS-RECONCILE-COUNTERS.
+           05  WS-SOURCE-COUNT             PIC 9(09) COMP.
+           05  WS-TARGET-COUNT             PIC 9(09) COMP.
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-RESUME-KEY               PIC X(20) VALUE SPACES.
+           05  WS-COPIED-COUNT             PIC 9(09) COMP.
+
+       Linkage Section.
+       COPY YB.
+
+       Procedure DIVISION USING PARMS.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ACTION THRU 2000-EXIT.
+           GOBACK.
+
+       1000-INITIALIZE.
+           SET RETURN-STATUS-OK TO TRUE.
+           MOVE SPACES TO RETURN-MESSAGE.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-ACTION.
+           EVALUATE TRUE
+               WHEN ACTION-DUPLICAT
+                   PERFORM 3000-DUPLICATE THRU 3000-EXIT
+               WHEN ACTION-RENAME
+                   PERFORM 4000-RENAME THRU 4000-EXIT
+               WHEN ACTION-DELETE
+                   PERFORM 5000-DELETE THRU 5000-EXIT
+               WHEN ACTION-COMPARE
+                   PERFORM 6000-COMPARE THRU 6000-EXIT
+               WHEN OTHER
+                   SET RETURN-STATUS-ERROR TO TRUE
+                   MOVE 'HG0001 - UNRECOGNIZED ACTION CODE'
+                       TO RETURN-MESSAGE
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+       3000-DUPLICATE.
+           MOVE ZERO TO WS-SOURCE-COUNT.
+           MOVE ZERO TO WS-TARGET-COUNT.
+           MOVE ZERO TO WS-COPIED-COUNT.
+           MOVE SPACES TO WS-RESUME-KEY.
+           IF RESUME-FROM-CHECKPOINT
+               PERFORM 3050-READ-LAST-CHECKPOINT THRU 3050-EXIT
+               MOVE WS-COPIED-COUNT TO WS-SOURCE-COUNT
+           END-IF.
+           OPEN INPUT Source-File.
+           IF RESUME-FROM-CHECKPOINT
+               OPEN EXTEND Target-File
+               OPEN EXTEND Checkpoint-File
+           ELSE
+               OPEN OUTPUT Target-File
+               OPEN OUTPUT Checkpoint-File
+           END-IF.
+           IF NOT WS-SOURCE-STATUS-OK OR NOT WS-TARGET-STATUS-OK
+                   OR NOT WS-CHECKPOINT-STATUS-OK
+               SET RETURN-STATUS-ERROR TO TRUE
+               MOVE 'HG0002 - OPEN FAILED FOR DUPLICAT'
+                   TO RETURN-MESSAGE
+               GO TO 3000-EXIT
+           END-IF.
+           IF RESUME-FROM-CHECKPOINT
+               MOVE WS-RESUME-KEY TO GDS-KEY
+               START Source-File KEY IS GREATER THAN GDS-KEY
+                   INVALID KEY
+                       MOVE 'Y' TO WS-SOURCE-EOF-SW
+               END-START
+           END-IF.
+           PERFORM 3100-COPY-ONE-RECORD THRU 3100-EXIT
+               UNTIL WS-SOURCE-EOF.
+           CLOSE Source-File.
+           CLOSE Target-File.
+           CLOSE Checkpoint-File.
+           PERFORM 3200-COUNT-TARGET THRU 3200-EXIT.
+           PERFORM 3300-WRITE-RECONCILE-REPORT THRU 3300-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       3050-READ-LAST-CHECKPOINT.
+           OPEN INPUT Checkpoint-File.
+           IF WS-CHECKPOINT-STATUS-OK
+               PERFORM 3060-READ-ONE-CHECKPOINT THRU 3060-EXIT
+                   UNTIL WS-CHECKPOINT-EOF
+               CLOSE Checkpoint-File
+           END-IF.
+       3050-EXIT.
+           EXIT.
+
+       3060-READ-ONE-CHECKPOINT.
+           READ Checkpoint-File
+               AT END
+                   MOVE 'Y' TO WS-CHECKPOINT-EOF-SW
+                   GO TO 3060-EXIT
+           END-READ.
+           MOVE CKPT-LAST-KEY TO WS-RESUME-KEY.
+           MOVE CKPT-COPIED-COUNT TO WS-COPIED-COUNT.
+       3060-EXIT.
+           EXIT.
+
+       3100-COPY-ONE-RECORD.
+           READ Source-File
+               AT END
+                   MOVE 'Y' TO WS-SOURCE-EOF-SW
+                   GO TO 3100-EXIT
+           END-READ.
+           ADD 1 TO WS-SOURCE-COUNT.
+           MOVE GDS-RECORD TO Target-Rec.
+           WRITE Target-Rec.
+           ADD 1 TO WS-COPIED-COUNT.
+           PERFORM 3150-WRITE-CHECKPOINT THRU 3150-EXIT.
+       3100-EXIT.
+           EXIT.
+
+       3150-WRITE-CHECKPOINT.
+           MOVE GDS-KEY TO CKPT-LAST-KEY.
+           ACCEPT CKPT-DATE FROM DATE.
+           ACCEPT CKPT-TIME FROM TIME.
+           MOVE WS-COPIED-COUNT TO CKPT-COPIED-COUNT.
+           WRITE CKPT-RECORD.
+       3150-EXIT.
+           EXIT.
+
+       3200-COUNT-TARGET.
+           MOVE 'N' TO WS-TARGET-EOF-SW.
+           OPEN INPUT Target-File.
+           PERFORM 3210-COUNT-ONE-TARGET THRU 3210-EXIT
+               UNTIL WS-TARGET-EOF.
+           CLOSE Target-File.
+       3200-EXIT.
+           EXIT.
+
+       3210-COUNT-ONE-TARGET.
+           READ Target-File
+               AT END
+                   MOVE 'Y' TO WS-TARGET-EOF-SW
+                   GO TO 3210-EXIT
+           END-READ.
+           ADD 1 TO WS-TARGET-COUNT.
+       3210-EXIT.
+           EXIT.
+
+       3300-WRITE-RECONCILE-REPORT.
+           MOVE SOURCE-DSN TO RPT-SOURCE-DSN.
+           MOVE TARGET-DSN TO RPT-TARGET-DSN.
+           MOVE WS-SOURCE-COUNT TO RPT-SOURCE-COUNT.
+           MOVE WS-TARGET-COUNT TO RPT-TARGET-COUNT.
+           IF WS-SOURCE-COUNT = WS-TARGET-COUNT
+               MOVE 'MATCH' TO RPT-MATCH-FLAG
+           ELSE
+               MOVE 'MISMATCH' TO RPT-MATCH-FLAG
+               SET RETURN-STATUS-ERROR TO TRUE
+               MOVE 'HG0006 - SOURCE/TARGET RECORD COUNT MISMATCH'
+                   TO RETURN-MESSAGE
+           END-IF.
+           OPEN OUTPUT Report-File.
+           WRITE RPT-RECORD.
+           CLOSE Report-File.
+       3300-EXIT.
+           EXIT.
+
+       4000-RENAME.
+           MOVE SPACES TO IDCAMS-CMD-REC.
+           STRING 'ALTER ' DELIMITED BY SIZE
+                   SOURCE-DSN DELIMITED BY SPACE
+                   ' NEWNAME(' DELIMITED BY SIZE
+                   TARGET-DSN DELIMITED BY SPACE
+                   ')' DELIMITED BY SIZE
+               INTO IDCAMS-CMD-REC
+               ON OVERFLOW
+                   SET RETURN-STATUS-ERROR TO TRUE
+                   MOVE 'HG0003 - RENAME COMMAND TOO LONG'
+                       TO RETURN-MESSAGE
+                   GO TO 4000-EXIT
+           END-STRING.
+           OPEN OUTPUT Idcams-Cmd-File.
+           IF NOT WS-IDCAMS-STATUS-OK
+               SET RETURN-STATUS-ERROR TO TRUE
+               MOVE 'HG0003 - IDCAMSCM OPEN FAILED FOR RENAME'
+                   TO RETURN-MESSAGE
+               GO TO 4000-EXIT
+           END-IF.
+           WRITE IDCAMS-CMD-REC.
+           IF NOT WS-IDCAMS-STATUS-OK
+               SET RETURN-STATUS-ERROR TO TRUE
+               MOVE 'HG0003 - IDCAMSCM WRITE FAILED FOR RENAME'
+                   TO RETURN-MESSAGE
+           END-IF.
+           CLOSE Idcams-Cmd-File.
+       4000-EXIT.
+           EXIT.
+
+       5000-DELETE.
+           MOVE SPACES TO IDCAMS-CMD-REC.
+           STRING 'DELETE ' DELIMITED BY SIZE
+                   SOURCE-DSN DELIMITED BY SPACE
+               INTO IDCAMS-CMD-REC.
+           OPEN OUTPUT Idcams-Cmd-File.
+           IF NOT WS-IDCAMS-STATUS-OK
+               SET RETURN-STATUS-ERROR TO TRUE
+               MOVE 'HG0004 - IDCAMSCM OPEN FAILED FOR DELETE'
+                   TO RETURN-MESSAGE
+               GO TO 5000-EXIT
+           END-IF.
+           WRITE IDCAMS-CMD-REC.
+           IF NOT WS-IDCAMS-STATUS-OK
+               SET RETURN-STATUS-ERROR TO TRUE
+               MOVE 'HG0004 - IDCAMSCM WRITE FAILED FOR DELETE'
+                   TO RETURN-MESSAGE
+           END-IF.
+           CLOSE Idcams-Cmd-File.
+       5000-EXIT.
+           EXIT.
+
+       6000-COMPARE.
+           MOVE ZERO TO WS-MISSING-COUNT.
+           MOVE ZERO TO WS-EXTRA-COUNT.
+           MOVE ZERO TO WS-DIFFER-COUNT.
+           OPEN INPUT Source-File.
+           OPEN INPUT Target-File.
+           OPEN OUTPUT Report-File.
+           IF NOT WS-SOURCE-STATUS-OK OR NOT WS-TARGET-STATUS-OK
+                   OR NOT WS-REPORT-STATUS-OK
+               SET RETURN-STATUS-ERROR TO TRUE
+               MOVE 'HG0005 - OPEN FAILED FOR COMPARE'
+                   TO RETURN-MESSAGE
+               GO TO 6000-EXIT
+           END-IF.
+           MOVE 'N' TO WS-SOURCE-EOF-SW.
+           MOVE 'N' TO WS-TARGET-EOF-SW.
+           PERFORM 6100-READ-SOURCE THRU 6100-EXIT.
+           PERFORM 6200-READ-TARGET THRU 6200-EXIT.
+           PERFORM 6300-MATCH-MERGE THRU 6300-EXIT
+               UNTIL WS-SOURCE-EOF AND WS-TARGET-EOF.
+           PERFORM 6400-WRITE-COMPARE-SUMMARY THRU 6400-EXIT.
+           CLOSE Source-File.
+           CLOSE Target-File.
+           CLOSE Report-File.
+       6000-EXIT.
+           EXIT.
+
+       6100-READ-SOURCE.
+           READ Source-File
+               AT END
+                   MOVE 'Y' TO WS-SOURCE-EOF-SW
+                   MOVE HIGH-VALUES TO WS-SOURCE-KEY-HOLD
+                   GO TO 6100-EXIT
+           END-READ.
+           MOVE GDS-KEY TO WS-SOURCE-KEY-HOLD.
+       6100-EXIT.
+           EXIT.
+
+       6200-READ-TARGET.
+           READ Target-File
+               AT END
+                   MOVE 'Y' TO WS-TARGET-EOF-SW
+                   MOVE HIGH-VALUES TO WS-TARGET-KEY-HOLD
+                   GO TO 6200-EXIT
+           END-READ.
+           MOVE TGT-KEY TO WS-TARGET-KEY-HOLD.
+       6200-EXIT.
+           EXIT.
+
+       6300-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN WS-SOURCE-KEY-HOLD < WS-TARGET-KEY-HOLD
+                   MOVE WS-SOURCE-KEY-HOLD TO CMP-KEY
+                   MOVE 'MISSING FROM TARGET' TO CMP-STATUS
+                   WRITE CMP-DETAIL-RECORD
+                   ADD 1 TO WS-MISSING-COUNT
+                   PERFORM 6100-READ-SOURCE THRU 6100-EXIT
+               WHEN WS-SOURCE-KEY-HOLD > WS-TARGET-KEY-HOLD
+                   MOVE WS-TARGET-KEY-HOLD TO CMP-KEY
+                   MOVE 'EXTRA IN TARGET' TO CMP-STATUS
+                   WRITE CMP-DETAIL-RECORD
+                   ADD 1 TO WS-EXTRA-COUNT
+                   PERFORM 6200-READ-TARGET THRU 6200-EXIT
+               WHEN OTHER
+                   IF GDS-DATA NOT = TGT-DATA
+                       MOVE WS-SOURCE-KEY-HOLD TO CMP-KEY
+                       MOVE 'DIFFERING CONTENT' TO CMP-STATUS
+                       WRITE CMP-DETAIL-RECORD
+                       ADD 1 TO WS-DIFFER-COUNT
+                   END-IF
+                   PERFORM 6100-READ-SOURCE THRU 6100-EXIT
+                   PERFORM 6200-READ-TARGET THRU 6200-EXIT
+           END-EVALUATE.
+       6300-EXIT.
+           EXIT.
+
+       6400-WRITE-COMPARE-SUMMARY.
+           MOVE WS-MISSING-COUNT TO CMP-MISSING-COUNT.
+           MOVE WS-EXTRA-COUNT TO CMP-EXTRA-COUNT.
+           MOVE WS-DIFFER-COUNT TO CMP-DIFFER-COUNT.
+           WRITE CMP-SUMMARY-RECORD.
+       6400-EXIT.
+           EXIT.
+
+       End program HG.
