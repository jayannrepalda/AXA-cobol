@@ -0,0 +1,31 @@
+      *********************** YBRPT ******************************
+      *                                                             *
+      **** COPYBOOK FOR HG RECONCILIATION REPORT LAYOUT        *
+      *
+      *   MODULE NAME = YBRPT
+      *
+      *   DESCRIPTIVE NAME = DUPLICAT RECONCILIATION REPORT RECORD.
+      *
+      *   FUNCTION = ONE LINE WRITTEN TO RPTOUT AFTER EACH DUPLICAT
+      *      ACTION SHOWING THE SOURCE AND TARGET RECORD COUNTS AND
+      *      WHETHER THEY MATCH.
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = N/A
+      *
+      *   CHANGE-ACTIVITY =
+      *      2026-08-09  INITIAL VERSION.
+      *
+      *********************** YBRPT ******************************
+       01  RPT-RECORD.
+           05  RPT-SOURCE-DSN              PIC X(44).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  RPT-TARGET-DSN              PIC X(44).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  RPT-SOURCE-COUNT            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  RPT-TARGET-COUNT            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  RPT-MATCH-FLAG              PIC X(08).
