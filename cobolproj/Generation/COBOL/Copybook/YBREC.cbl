@@ -0,0 +1,23 @@
+      *********************** YBREC ******************************
+      *                                                             *
+      **** COPYBOOK FOR GENERATED DATASET RECORD LAYOUT           *
+      *
+      *   MODULE NAME = YBREC
+      *
+      *   DESCRIPTIVE NAME = GENERIC VSAM/QSAM RECORD USED BY HG.
+      *
+      *   FUNCTION = DEFINES THE KEY AND DATA PORTIONS OF THE RECORD
+      *      HG MOVES BETWEEN THE SOURCE AND TARGET DATASETS.
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = N/A
+      *
+      *   CHANGE-ACTIVITY =
+      *      2026-08-09  INITIAL VERSION.
+      *
+      *********************** YBREC ******************************
+       01  GDS-RECORD.
+           05  GDS-KEY                     PIC X(20).
+           05  GDS-DATA                    PIC X(80).
