@@ -0,0 +1,32 @@
+      *********************** YBCKPT ******************************
+      *                                                             *
+      **** COPYBOOK FOR HG CHECKPOINT/RESTART RECORD LAYOUT    *
+      *
+      *   MODULE NAME = YBCKPT
+      *
+      *   DESCRIPTIVE NAME = LAST-KEY-COPIED CHECKPOINT RECORD.
+      *
+      *   FUNCTION = RECORDS THE KEY OF THE LAST SOURCE RECORD
+      *      SUCCESSFULLY COPIED DURING A DUPLICAT ACTION, SO THE
+      *      NEXT RUN CAN RESUME FROM THAT POINT INSTEAD OF
+      *      REPROCESSING THE WHOLE DATASET.
+      *
+      *   NOTES =
+      *     DEPENDENCIES = N/A
+      *
+      *     RESTRICTIONS = N/A
+      *
+      *   CHANGE-ACTIVITY =
+      *      2026-08-09  INITIAL VERSION.
+      *      2026-08-09  ADDED CKPT-COPIED-COUNT SO A RESUMED RUN CAN
+      *                  START Source-File PAST THE RESUME KEY AND
+      *                  STILL REPORT AN ACCURATE TOTAL RECORD COUNT,
+      *                  INSTEAD OF RESCANNING SOURCE FROM THE FIRST
+      *                  RECORD JUST TO COUNT THE ONES IT SKIPS.
+      *
+      *********************** YBCKPT ******************************
+       01  CKPT-RECORD.
+           05  CKPT-LAST-KEY               PIC X(20).
+           05  CKPT-DATE                   PIC 9(06).
+           05  CKPT-TIME                   PIC 9(08).
+           05  CKPT-COPIED-COUNT           PIC 9(09).
